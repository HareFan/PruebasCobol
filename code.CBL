@@ -1,173 +1,649 @@
-	   IDENTIFICATION DIVISION.                 
-       PROGRAM-ID. TESTCOBL.                    
-       AUTHOR. Miguel Martin.                        
-                                 
-                                                
-       ENVIRONMENT DIVISION.                    
-       INPUT-OUTPUT SECTION.                    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTCOBL.
+       AUTHOR. Miguel Martin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	       SELECT UsuariosFile ASSIGN TO "USUARIOS.DAT"
-                      ORGANIZATION IS LINE SEQUENTIAL
-					  FILE STATUS IS StatUsuarios.
-		   
-		   SELECT ArticulosFile ASSIGN TO "ART.DAT"
-		              ORGANIZATION IS LINE SEQUENTIAL
-					  FILE STATUS IS StatArticulos.
-					  
-					  
-		   SELECT AlmacenesFile ASSIGN TO "ALM.DAT"
-		              ORGANIZATION IS LINE SEQUENTIAL.
-					  
+           SELECT UsuariosFile ASSIGN TO "USUARIOS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatUsuarios.
+
+           SELECT ArticulosFile ASSIGN TO "ART.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ArticulosKey
+                  ALTERNATE RECORD KEY IS UserArtID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ArtID WITH DUPLICATES
+                  FILE STATUS IS StatArticulos.
+
+           SELECT AlmacenesFile ASSIGN TO "ALM.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AlmacenesKey
+                  ALTERNATE RECORD KEY IS ArtAlID WITH DUPLICATES
+                  FILE STATUS IS StatAlmacenes.
+
+           SELECT ArticulosMaeFile ASSIGN TO "ARTMAE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ArtMaeID
+                  FILE STATUS IS StatArticulosMae.
+
            SELECT ReportFile ASSIGN TO "REPORT.RPT"
-                      ORGANIZATION IS LINE SEQUENTIAL.
-			  
-       
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD UsuariosFile.
-	   01  UsuariosDetails.
-	       88  EndOfUsersFile VALUE HIGH-VALUES.
-	       02  UserId        PIC X(8).
-	       02  UserName.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatReport.
+
+           SELECT ExcepcionesFile ASSIGN TO "EXCEPC.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatExcepciones.
+
+           SELECT ErroresFile ASSIGN TO "ERRORES.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatErrores.
+
+           SELECT OPTIONAL CheckpointFile ASSIGN TO "CHECKPT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatCheckpoint.
+
+           SELECT CsvFile ASSIGN TO "REPORT.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS StatCsv.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UsuariosFile.
+       01  UsuariosDetails.
+           88  EndOfUsersFile VALUE HIGH-VALUES.
+           02  UserId        PIC X(8).
+           02  UserName.
                03 Name       PIC X(10).
                03 Surname    PIC X(10).
-	       02  Direccion	 PIC X(15).
+           02  Direccion     PIC X(15).
            02  Telefono      PIC 9(9).
-       
-	   FD ArticulosFile.
-	   01 ArticulosDetails.
-	      88 EndOfArticulosFile VALUE HIGH-VALUES.
-		  02 UserArtID PIC X(8).
-		  02 ArtID     PIC 9(7).
-		  02 Cant	   PIC 9(2).
-		  
-	   FD AlmacenesFile.
-       01 AlmacenesDetails.
-            88 EndOfAlmacenesFile VALUE HIGH-VALUES.
-            02 ArtAlID PIC X(7).
-            02 Precio  PIC 9(4).
-			
-		  
-       FD  ReportFile. 
-       01  PrintLine            PIC X(97).
-	   	   
-	   WORKING-STORAGE SECTION.
-	   
-	   01 Cabecera1 PIC X(30) VALUE "COGNIZANT TECHNOLOGY SOLUTIONS".
-	   
-	   01 Cabecera2.
-	       02 Titulo1 PIC X(29) VALUE "UserID   Name      Apellidos".
-		   02 Titulo2 PIC X(28) VALUE " Calle           Telefono ".
-		   02 Titulo3 PIC X(22) VALUE "ArtID  Ca Prec Total".
-	   
-	   01 Todo.
-	       02  WUserId        PIC X(8).
-		   02  Sep1           PIC X VALUE " ".
-	       02  WUserName.
+
+       FD  ArticulosFile.
+       01  ArticulosDetails.
+           88 EndOfArticulosFile VALUE HIGH-VALUES.
+           02 ArticulosKey.
+              03 UserArtID PIC X(8).
+              03 ArtID     PIC 9(7).
+              03 FechaCompra PIC 9(8).
+           02 Cant        PIC 9(2).
+
+       FD  AlmacenesFile.
+       01  AlmacenesDetails.
+           88 EndOfAlmacenesFile VALUE HIGH-VALUES.
+           02 AlmacenesKey.
+              03 ArtAlID    PIC X(7).
+              03 CodAlmacen PIC X(5).
+           02 Precio        PIC 9(4)V99.
+           02 StockActual   PIC 9(5).
+
+       FD  ArticulosMaeFile.
+       01  ArticulosMaeDetails.
+           88 EndOfArticulosMae VALUE HIGH-VALUES.
+           02 ArtMaeID    PIC 9(7).
+           02 Descripcion PIC X(20).
+           02 Categoria   PIC X(10).
+
+       FD  ReportFile.
+       01  PrintLine            PIC X(123).
+
+       FD  ExcepcionesFile.
+       01  ExcepcionLine        PIC X(120).
+
+       FD  ErroresFile.
+       01  ErrorLine            PIC X(120).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           88 EndOfCheckpointFile VALUE HIGH-VALUES.
+           02 CkUserId          PIC X(8).
+
+       FD  CsvFile.
+       01  CsvLine              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 Cabecera1 PIC X(30) VALUE "COGNIZANT TECHNOLOGY SOLUTIONS".
+
+       01 CabeceraFecha.
+           02 FILLER        PIC X(7) VALUE "FECHA: ".
+           02 WRunDateEdit  PIC X(10).
+           02 FILLER        PIC X(10) VALUE SPACES.
+           02 FILLER        PIC X(7)  VALUE "PAGINA ".
+           02 WPageNoEdit   PIC ZZZ9.
+
+       01 Cabecera2.
+           02 Titulo1 PIC X(29) VALUE "UserID   Name      Apellidos".
+           02 Titulo2 PIC X(28) VALUE " Calle           Telefono ".
+           02 Titulo3 PIC X(9)  VALUE "ArtID    ".
+           02 Titulo3B PIC X(21) VALUE "Descripcion          ".
+           02 Titulo3C PIC X(26) VALUE "Ca    Prec           Total".
+           02 Titulo4 PIC X(12) VALUE " Alm  Stock".
+
+       01 SubtotalLine.
+           02 FILLER          PIC X(15) VALUE "TOTAL USUARIO ".
+           02 WSubUserId      PIC X(8).
+           02 FILLER          PIC X(3)  VALUE " : ".
+           02 WSubtotalEdit   PIC ZZZZZZZZZZZ9.99.
+
+       01 GrandTotalLine.
+           02 FILLER          PIC X(27)
+                               VALUE "TOTAL GENERAL DEL INFORME: ".
+           02 WGrandTotalEdit PIC ZZZZZZZZZZZ9.99.
+
+       01 Todo.
+           02  WUserId        PIC X(8).
+           02  Sep1           PIC X VALUE " ".
+           02  WUserName.
                03 WName       PIC X(10).
                03 WSurname    PIC X(10).
-			   03  Sep2           PIC X VALUE " ".
-	       02  WDireccion	  PIC X(15).
-		   02  Sep1           PIC X VALUE " ".
+           02  Sep2           PIC X VALUE " ".
+           02  WDireccion     PIC X(15).
+           02  Sep3           PIC X VALUE " ".
            02  WTelefono      PIC 9(9).
-		   02  Sep1           PIC X VALUE " ".
-		   02  WArtID         PIC 9(7).
-		   02  Sep1           PIC X VALUE " ".
-		   02  WCant	      PIC 9(2).
-		   02  Sep1           PIC X VALUE " ".
-		   02  WPrecio        PIC 9(4).
-		   02  Sep1           PIC X VALUE " ".
-		   02  WTotal 		  PIC 9(13).
-	   
-	   
-	   01 VariablePrecios PIC 9(13).
-	   01 TextoVariable PIC X(97).
-	    
-	   01 Bandera PIC X VALUE SPACES.
-	       88 Seguir VALUE '0'.
-		   88 Parar VALUE '1'.
-		   
-	   01 StatArticulos PIC X(02) VALUE SPACES.
-	           88 Iniciado VALUE '00'.
-			   88 Terminado VALUE '10'.
-	   
-	   01 StatUsuarios PIC X(02) VALUE SPACES.
-	           88 UsIniciado VALUE '00'.
-			   88 UsTerminado VALUE '10'.
-	   
-	   PROCEDURE DIVISION.
-		   OPEN INPUT UsuariosFile 
-		   OPEN INPUT ArticulosFile
-		   OPEN INPUT AlmacenesFile
+           02  Sep4           PIC X VALUE " ".
+           02  WArtID         PIC 9(7).
+           02  Sep5           PIC X VALUE " ".
+           02  WDescripcion   PIC X(20).
+           02  Sep5B          PIC X VALUE " ".
+           02  WCant          PIC 9(2).
+           02  Sep6           PIC X VALUE " ".
+           02  WPrecio        PIC ZZZ9.99.
+           02  Sep7           PIC X VALUE " ".
+           02  WTotal         PIC ZZZZZZZZZZZ9.99.
+           02  Sep8           PIC X VALUE " ".
+           02  WCodAlmacen    PIC X(5).
+           02  Sep9           PIC X VALUE " ".
+           02  WStock         PIC ZZZZ9.
+
+       01 VariablePrecios PIC 9(13)V99.
+       01 WTotalAmount PIC 9(13)V99 VALUE ZEROS.
+       01 TextoVariable PIC X(97).
+
+       01 Bandera PIC X VALUE SPACES.
+           88 Seguir VALUE '0'.
+           88 Parar VALUE '1'.
+
+       01 StatArticulos PIC X(02) VALUE SPACES.
+           88 Iniciado VALUE '00'.
+           88 Terminado VALUE '10'.
+
+       01 StatUsuarios PIC X(02) VALUE SPACES.
+           88 UsIniciado VALUE '00'.
+           88 UsTerminado VALUE '10'.
+
+       01 StatAlmacenes PIC X(02) VALUE SPACES.
+           88 AlIniciado VALUE '00'.
+           88 AlTerminado VALUE '10'.
+
+       01 StatArticulosMae PIC X(02) VALUE SPACES.
+           88 AmIniciado VALUE '00'.
+           88 AmTerminado VALUE '10'.
+
+       01 WSearchArtID PIC X(7).
+
+       01 WFinAlmacenes PIC X VALUE 'N'.
+           88 FinAlmacenesGrupo VALUE 'Y'.
+
+       01 WPrimerAlmacen PIC X VALUE 'Y'.
+           88 EsPrimerAlmacen VALUE 'Y'.
+
+       01 WUserHasDetail PIC X VALUE 'N'.
+           88 HayDetalleUsuario VALUE 'Y'.
+
+       01 WRunDate       PIC 9(8) VALUE ZEROS.
+       01 WPageNo        PIC 9(4) VALUE 1.
+       01 WLineCount     PIC 9(3) VALUE 0.
+       01 WLinesPerPage PIC 9(3) VALUE 50.
+
+       01 WSubtotal       PIC 9(13)V99 VALUE ZEROS.
+       01 WGrandTotal     PIC 9(13)V99 VALUE ZEROS.
+
+       01 WStartDateText PIC X(8) VALUE SPACES.
+       01 WEndDateText   PIC X(8) VALUE SPACES.
+       01 WStartDate      PIC 9(8) VALUE ZEROS.
+       01 WEndDate        PIC 9(8) VALUE 99999999.
+
+       01 StatErrores PIC X(02) VALUE SPACES.
+           88 ErIniciado VALUE '00'.
+           88 ErTerminado VALUE '10'.
+
+       01 StatReport PIC X(02) VALUE SPACES.
+           88 RpIniciado VALUE '00'.
+           88 RpTerminado VALUE '10'.
+
+       01 StatExcepciones PIC X(02) VALUE SPACES.
+           88 ExIniciado VALUE '00'.
+           88 ExTerminado VALUE '10'.
+
+       01 WAbendMsg PIC X(60) VALUE SPACES.
+
+       01 StatCheckpoint PIC X(02) VALUE SPACES.
+           88 CkIniciado VALUE '00'.
+           88 CkTerminado VALUE '10'.
+           88 CkNoExiste VALUE '05'.
+
+       01 WRestartFlag PIC X(1) VALUE 'N'.
+           88 WRestartYes VALUE 'Y'.
+
+       01 WCheckpointUserId  PIC X(8) VALUE SPACES.
+       01 WUserCounter       PIC 9(5) VALUE ZEROS.
+       01 WCheckpointInterval PIC 9(3) VALUE 10.
+
+       01 StatCsv PIC X(02) VALUE SPACES.
+           88 CsvIniciado VALUE '00'.
+           88 CsvTerminado VALUE '10'.
+
+       01 WCsvPrecio PIC 9(4).99.
+       01 WCsvTotal  PIC 9(13).99.
+
+       PROCEDURE DIVISION.
+           ACCEPT WRunDate FROM DATE YYYYMMDD
+
+           ACCEPT WStartDateText FROM ENVIRONMENT "STARTDATE"
+           IF WStartDateText IS NUMERIC
+              MOVE WStartDateText TO WStartDate
+           END-IF
+
+           ACCEPT WEndDateText FROM ENVIRONMENT "ENDDATE"
+           IF WEndDateText IS NUMERIC
+              MOVE WEndDateText TO WEndDate
+           END-IF
+
+           ACCEPT WRestartFlag FROM ENVIRONMENT "RESTART"
+           IF WRestartYes
+              OPEN INPUT CheckpointFile
+              IF CkIniciado
+                 PERFORM UNTIL EndOfCheckpointFile
+                    READ CheckpointFile
+                    AT END SET EndOfCheckpointFile TO TRUE
+                    NOT AT END MOVE CkUserId TO WCheckpointUserId
+                    END-READ
+                    IF StatCheckpoint NOT = "00" AND
+                       StatCheckpoint NOT = "10"
+                       STRING "ERROR LEYENDO CHECKPT.DAT STATUS "
+                                 DELIMITED BY SIZE
+                              StatCheckpoint DELIMITED BY SIZE
+                              INTO WAbendMsg
+                       END-STRING
+                       PERFORM 9000-ABEND-RUTINA
+                    END-IF
+                 END-PERFORM
+                 CLOSE CheckpointFile
+              ELSE
+                 IF NOT CkNoExiste
+                    STRING "ERROR ABRIENDO CHECKPT.DAT STATUS "
+                              DELIMITED BY SIZE
+                           StatCheckpoint DELIMITED BY SIZE
+                           INTO WAbendMsg
+                    END-STRING
+                    PERFORM 9000-ABEND-RUTINA
+                 END-IF
+              END-IF
+           END-IF
+
+           OPEN INPUT UsuariosFile
+           IF NOT UsIniciado
+              STRING "ERROR ABRIENDO USUARIOS.DAT STATUS "
+                        DELIMITED BY SIZE
+                     StatUsuarios DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN INPUT ArticulosFile
+           IF NOT Iniciado
+              STRING "ERROR ABRIENDO ART.DAT STATUS "
+                        DELIMITED BY SIZE
+                     StatArticulos DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN INPUT AlmacenesFile
+           IF NOT AlIniciado
+              STRING "ERROR ABRIENDO ALM.DAT STATUS "
+                        DELIMITED BY SIZE
+                     StatAlmacenes DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN INPUT ArticulosMaeFile
+           IF NOT AmIniciado
+              STRING "ERROR ABRIENDO ARTMAE.DAT STATUS "
+                        DELIMITED BY SIZE
+                     StatArticulosMae DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
            OPEN OUTPUT ReportFile
-		   
-		   WRITE PrintLine FROM Cabecera1 BEFORE ADVANCING 2 LINES
-		   WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
-		  
-		   READ UsuariosFile 
-           AT END SET EndOfUsersFile TO TRUE 
-           END-READ  
-		   
-		   PERFORM UNTIL EndOfUsersFile
-		   
-		      READ ArticulosFile 
-              AT END SET EndOfArticulosFile TO TRUE 
-              END-READ	             			 
-			 
-			  PERFORM UNTIL EndOfArticulosFile			 
-			 
-			      IF UserId = UserArtID
-			 
-			         READ AlmacenesFile 
-                     AT END SET EndOfAlmacenesFile TO TRUE
-                     END-READ		
-               		   
-			        PERFORM UNTIL EndOfAlmacenesFile  
-			   
-			           
-			            IF ArtID = ArtAlID
-						    
-							COMPUTE VariablePrecios = Cant * Precio
-							MOVE UserId TO WUserId
-							MOVE Name to WName
-							MOVE Surname to WSurname
-							MOVE Direccion to WDireccion
-							MOVE Telefono to WTelefono
-							MOVE ArtID TO WArtID
-							MOVE Cant TO WCant
-							MOVE Precio TO WPrecio
-							MOVE VariablePrecios TO WTotal
-							WRITE PrintLine FROM Todo
-							
-						END-IF
-			   
-				
-						READ AlmacenesFile 
-						AT END SET EndOfAlmacenesFile TO TRUE
-										 
-						END-READ
-					
-					END-PERFORM
-					CLOSE AlmacenesFile
-					OPEN INPUT AlmacenesFile
-				END-IF
-			 
-					READ ArticulosFile 
-					AT END SET EndOfArticulosFile TO TRUE
-					
-					END-READ 
-             
-   		       END-PERFORM	
-		       CLOSE ArticulosFile
-			   OPEN INPUT ArticulosFile		   
-           READ UsuariosFile 
-           AT END SET EndOfUsersFile TO TRUE 
-           END-READ 
-		   
+           IF NOT RpIniciado
+              STRING "ERROR ABRIENDO REPORT.RPT STATUS "
+                        DELIMITED BY SIZE
+                     StatReport DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN OUTPUT ExcepcionesFile
+           IF NOT ExIniciado
+              STRING "ERROR ABRIENDO EXCEPC.RPT STATUS "
+                        DELIMITED BY SIZE
+                     StatExcepciones DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN OUTPUT ErroresFile
+           IF NOT ErIniciado
+              STRING "ERROR ABRIENDO ERRORES.LOG STATUS "
+                        DELIMITED BY SIZE
+                     StatErrores DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           OPEN OUTPUT CsvFile
+           IF NOT CsvIniciado
+              STRING "ERROR ABRIENDO REPORT.CSV STATUS "
+                        DELIMITED BY SIZE
+                     StatCsv DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           PERFORM 2000-ESCRIBE-CABECERA
+
+           READ UsuariosFile
+           AT END SET EndOfUsersFile TO TRUE
+           END-READ
+           IF StatUsuarios NOT = "00" AND StatUsuarios NOT = "10"
+              STRING "ERROR LEYENDO USUARIOS.DAT STATUS "
+                        DELIMITED BY SIZE
+                     StatUsuarios DELIMITED BY SIZE
+                     INTO WAbendMsg
+              END-STRING
+              PERFORM 9000-ABEND-RUTINA
+           END-IF
+
+           PERFORM UNTIL EndOfUsersFile
+
+              IF UserId IS NOT NUMERIC
+                 MOVE SPACES TO ErrorLine
+                 STRING "USERID NO NUMERICO RECHAZADO " DELIMITED BY
+                           SIZE
+                        UserId DELIMITED BY SIZE
+                        INTO ErrorLine
+                 END-STRING
+                 WRITE ErrorLine
+              ELSE
+      * Restart skips by comparing UserId to the checkpoint, which
+      * only works if USUARIOS.DAT is sorted ascending by UserId.
+              IF WCheckpointUserId NOT = SPACES AND
+                 UserId NOT > WCheckpointUserId
+                 CONTINUE
+              ELSE
+              MOVE UserId TO UserArtID
+              MOVE ZEROS TO WSubtotal
+              MOVE 'N' TO WUserHasDetail
+              START ArticulosFile KEY IS = UserArtID
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 READ ArticulosFile NEXT RECORD
+                 AT END SET EndOfArticulosFile TO TRUE
+                 END-READ
+                 IF StatArticulos NOT = "00" AND
+                    StatArticulos NOT = "10"
+                    STRING "ERROR LEYENDO ART.DAT STATUS "
+                              DELIMITED BY SIZE
+                           StatArticulos DELIMITED BY SIZE
+                           INTO WAbendMsg
+                    END-STRING
+                    PERFORM 9000-ABEND-RUTINA
+                 END-IF
+
+                 PERFORM UNTIL EndOfArticulosFile
+                            OR UserArtID NOT = UserId
+
+                    IF FechaCompra >= WStartDate AND
+                       FechaCompra <= WEndDate
+
+                       IF Cant = 0
+                          MOVE SPACES TO ErrorLine
+                          STRING "CANTIDAD CERO USUARIO "
+                                 DELIMITED BY SIZE
+                                 UserArtID DELIMITED BY SIZE
+                                 " ARTICULO " DELIMITED BY SIZE
+                                 ArtID DELIMITED BY SIZE
+                                 INTO ErrorLine
+                          END-STRING
+                          WRITE ErrorLine
+                       ELSE
+
+                       MOVE ArtID TO WSearchArtID
+                       MOVE WSearchArtID TO ArtAlID
+                       MOVE 'N' TO WFinAlmacenes
+                       MOVE 'Y' TO WPrimerAlmacen
+
+                       START AlmacenesFile KEY IS = ArtAlID
+                       INVALID KEY
+                          STRING "SIN ALMACEN PARA USUARIO "
+                                    DELIMITED BY SIZE
+                                 UserArtID DELIMITED BY SIZE
+                                 " ARTICULO " DELIMITED BY SIZE
+                                 ArtID DELIMITED BY SIZE
+                                 " CANTIDAD " DELIMITED BY SIZE
+                                 Cant DELIMITED BY SIZE
+                                 INTO ExcepcionLine
+                          END-STRING
+                          WRITE ExcepcionLine
+                          SET FinAlmacenesGrupo TO TRUE
+                       END-START
+
+                       PERFORM UNTIL FinAlmacenesGrupo
+                          READ AlmacenesFile NEXT RECORD
+                          AT END
+                             SET FinAlmacenesGrupo TO TRUE
+                          NOT AT END
+                             IF ArtAlID NOT = WSearchArtID
+                                SET FinAlmacenesGrupo TO TRUE
+                             ELSE
+                                MOVE UserId TO WUserId
+                                MOVE Name to WName
+                                MOVE Surname to WSurname
+                                MOVE Direccion to WDireccion
+                                MOVE Telefono to WTelefono
+                                MOVE ArtID TO WArtID
+
+                                MOVE ArtID TO ArtMaeID
+                                READ ArticulosMaeFile KEY IS ArtMaeID
+                                INVALID KEY
+                                   MOVE "SIN DESCRIPCION"
+                                      TO Descripcion
+                                END-READ
+                                IF StatArticulosMae NOT = "00" AND
+                                   StatArticulosMae NOT = "10" AND
+                                   StatArticulosMae NOT = "23"
+                                   STRING "ERROR LEYENDO ARTMAE.DAT"
+                                          DELIMITED BY SIZE
+                                          " STATUS " DELIMITED BY
+                                             SIZE
+                                          StatArticulosMae
+                                             DELIMITED BY SIZE
+                                          INTO WAbendMsg
+                                   END-STRING
+                                   PERFORM 9000-ABEND-RUTINA
+                                END-IF
+                                MOVE Descripcion TO WDescripcion
+
+                                MOVE Cant TO WCant
+                                MOVE Precio TO WPrecio
+                                MOVE CodAlmacen TO WCodAlmacen
+                                MOVE StockActual TO WStock
+
+      * No business rule was given for which warehouse's price is
+      * authoritative when one article sits in several warehouses, so
+      * the first warehouse record the ISAM scan returns for this
+      * ArtAlID group is the deliberate, designated primary: it alone
+      * feeds WTotal/WSubtotal/the CSV price and total, while later
+      * warehouse rows still print their own stock/location with a
+      * zeroed total.
+                                IF EsPrimerAlmacen
+                                   COMPUTE VariablePrecios ROUNDED =
+                                      Cant * Precio
+                                   MOVE VariablePrecios TO WTotalAmount
+                                   ADD VariablePrecios TO WSubtotal
+                                   MOVE 'N' TO WPrimerAlmacen
+                                ELSE
+                                   MOVE ZEROS TO WTotalAmount
+                                END-IF
+                                MOVE WTotalAmount TO WTotal
+
+                                MOVE Precio TO WCsvPrecio
+                                MOVE WTotalAmount TO WCsvTotal
+                                STRING FUNCTION TRIM(UserId)
+                                          DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       ArtID DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       Cant DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       WCsvPrecio
+                                          DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       WCsvTotal
+                                          DELIMITED BY SIZE
+                                       INTO CsvLine
+                                END-STRING
+                                WRITE CsvLine
+
+                                IF WLineCount >= WLinesPerPage
+                                   PERFORM 2000-ESCRIBE-CABECERA
+                                END-IF
+
+                                WRITE PrintLine FROM Todo
+                                ADD 1 TO WLineCount
+                                MOVE 'Y' TO WUserHasDetail
+                             END-IF
+                          END-READ
+                          IF StatAlmacenes NOT = "00" AND
+                             StatAlmacenes NOT = "10"
+                             STRING "ERROR LEYENDO ALM.DAT STATUS "
+                                       DELIMITED BY SIZE
+                                    StatAlmacenes DELIMITED BY SIZE
+                                    INTO WAbendMsg
+                             END-STRING
+                             PERFORM 9000-ABEND-RUTINA
+                          END-IF
+                       END-PERFORM
+                       END-IF
+                    END-IF
+
+                    READ ArticulosFile NEXT RECORD
+                    AT END SET EndOfArticulosFile TO TRUE
+                    END-READ
+                    IF StatArticulos NOT = "00" AND
+                       StatArticulos NOT = "10"
+                       STRING "ERROR LEYENDO ART.DAT STATUS "
+                                 DELIMITED BY SIZE
+                              StatArticulos DELIMITED BY SIZE
+                              INTO WAbendMsg
+                       END-STRING
+                       PERFORM 9000-ABEND-RUTINA
+                    END-IF
+
+                 END-PERFORM
+                 IF HayDetalleUsuario
+                    PERFORM 2100-ESCRIBE-SUBTOTAL
+                 END-IF
+              END-START
+
+              ADD 1 TO WUserCounter
+              IF WUserCounter >= WCheckpointInterval
+                 OPEN OUTPUT CheckpointFile
+                 IF NOT CkIniciado
+                    STRING "ERROR ABRIENDO CHECKPT.DAT STATUS "
+                              DELIMITED BY SIZE
+                           StatCheckpoint DELIMITED BY SIZE
+                           INTO WAbendMsg
+                    END-STRING
+                    PERFORM 9000-ABEND-RUTINA
+                 END-IF
+                 MOVE UserId TO CkUserId
+                 WRITE CheckpointRecord
+                 CLOSE CheckpointFile
+                 MOVE ZEROS TO WUserCounter
+              END-IF
+              END-IF
+              END-IF
+
+              READ UsuariosFile
+              AT END SET EndOfUsersFile TO TRUE
+              END-READ
+              IF StatUsuarios NOT = "00" AND StatUsuarios NOT = "10"
+                 STRING "ERROR LEYENDO USUARIOS.DAT STATUS "
+                           DELIMITED BY SIZE
+                        StatUsuarios DELIMITED BY SIZE
+                        INTO WAbendMsg
+                 END-STRING
+                 PERFORM 9000-ABEND-RUTINA
+              END-IF
+
            END-PERFORM
 
+           PERFORM 2200-ESCRIBE-TOTAL
+
+           CLOSE UsuariosFile, ArticulosFile, AlmacenesFile,
+                 ArticulosMaeFile, ReportFile, ExcepcionesFile,
+                 ErroresFile, CsvFile.
+           STOP RUN.
+
+       9000-ABEND-RUTINA.
+           DISPLAY "ERROR FATAL DE E/S - PROGRAMA ABORTADO" UPON
+              CONSOLE.
+           DISPLAY WAbendMsg UPON CONSOLE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       2000-ESCRIBE-CABECERA.
+           MOVE WRunDate(1:4) TO WRunDateEdit(1:4)
+           MOVE "-"              TO WRunDateEdit(5:1)
+           MOVE WRunDate(5:2) TO WRunDateEdit(6:2)
+           MOVE "-"              TO WRunDateEdit(8:1)
+           MOVE WRunDate(7:2) TO WRunDateEdit(9:2)
+           MOVE WPageNo TO WPageNoEdit
+
+           WRITE PrintLine FROM Cabecera1 BEFORE ADVANCING 2 LINES
+           WRITE PrintLine FROM CabeceraFecha BEFORE ADVANCING 1 LINES
+           WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
+
+           ADD 1 TO WPageNo
+           MOVE ZEROS TO WLineCount.
+
+       2100-ESCRIBE-SUBTOTAL.
+           IF WLineCount >= WLinesPerPage
+              PERFORM 2000-ESCRIBE-CABECERA
+           END-IF
+           MOVE UserId TO WSubUserId
+           MOVE WSubtotal TO WSubtotalEdit
+           WRITE PrintLine FROM SubtotalLine BEFORE ADVANCING 1 LINES
+           ADD 1 TO WLineCount
+           ADD WSubtotal TO WGrandTotal.
 
-           CLOSE UsuariosFile, ArticulosFile, AlmacenesFile, ReportFile.
-           STOP RUN.   	
-	   
-	   
\ No newline at end of file
+       2200-ESCRIBE-TOTAL.
+           MOVE WGrandTotal TO WGrandTotalEdit
+           WRITE PrintLine FROM GrandTotalLine BEFORE ADVANCING 2 LINES.
